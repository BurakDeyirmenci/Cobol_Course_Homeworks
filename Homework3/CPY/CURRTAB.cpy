@@ -0,0 +1,20 @@
+      *--------------------------------------------------------------
+      *  CURRTAB - ISO 4217 numeric currency code to 3-letter symbol
+      *  lookup table, keyed on IDX-DVZ.  Extend by adding a FILLER
+      *  entry below, bumping the OCCURS count on WS-CURRENCY-ITEM,
+      *  and bumping WS-CURRENCY-TABLE-SIZE to match - H400-LOOKUP-
+      *  CURRENCY in FILTER01.cbl drives its search off that field
+      *  rather than a hardcoded literal.
+      *--------------------------------------------------------------
+       01  WS-CURRENCY-TABLE-SIZE  PIC 9(02) VALUE 5.
+       01  WS-CURRENCY-TABLE.
+           05  FILLER             PIC X(06) VALUE '949TRY'.
+           05  FILLER             PIC X(06) VALUE '978EUR'.
+           05  FILLER             PIC X(06) VALUE '840USD'.
+           05  FILLER             PIC X(06) VALUE '826GBP'.
+           05  FILLER             PIC X(06) VALUE '392JPY'.
+       01  WS-CURRENCY-TABLE-R REDEFINES WS-CURRENCY-TABLE.
+           05  WS-CURRENCY-ITEM   OCCURS 5 TIMES
+                                  INDEXED BY WS-CURR-IX.
+               10  WS-CURR-CODE   PIC 9(03).
+               10  WS-CURR-SYM    PIC X(03).
