@@ -5,13 +5,25 @@
        FILE-CONTROL.
            SELECT IDX-FILE  ASSIGN TO IDXFILE
                             ORGANIZATION INDEXED
-                            ACCESS RANDOM
+                            ACCESS DYNAMIC
                             RECORD KEY IDX-KEY
                             STATUS ST-IDX.
            SELECT OUT-FILE  ASSIGN TO OUTFILE
                             STATUS ST-OUT.
-           SELECT INP-FILE  ASSIGN TO INPFILE
+           SELECT INP-FILE  ASSIGN TO WS-INP-DSNAME
                             STATUS ST-INP.
+           SELECT ADJ-FILE  ASSIGN TO ADJFILE
+                            STATUS ST-ADJ.
+           SELECT EXC-FILE  ASSIGN TO EXCFILE
+                            STATUS ST-EXC.
+           SELECT REJ-FILE  ASSIGN TO REJFILE
+                            STATUS ST-REJ.
+           SELECT ORP-FILE  ASSIGN TO ORPFILE
+                            STATUS ST-ORP.
+           SELECT CHK-FILE  ASSIGN TO CHKFILE
+                            STATUS ST-CHK.
+           SELECT CSV-FILE  ASSIGN TO CSVFILE
+                            STATUS ST-CSV.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE.
@@ -39,6 +51,50 @@
          01  FLTIN.
            05 REC-ID         PIC X(5).
            05 REC-DVZ        PIC X(3).
+       FD  ADJ-FILE RECORDING MODE F.
+         01  ADJ-REC.
+           05 ADJ-ID         PIC X(5).
+           05 ADJ-DVZ        PIC X(3).
+           05 ADJ-BLNC       PIC X(16).
+       FD  EXC-FILE RECORDING MODE F.
+         01  EXC-REC.
+           05 EXC-ID-O       PIC Z(4)9.
+           05 FILLER         PIC X(01) VALUE '|'.
+           05 EXC-DVZ-O      PIC Z(2)9.
+           05 FILLER         PIC X(01) VALUE '|'.
+           05 EXC-OLD-BAL-O  PIC -(14)9.
+           05 FILLER         PIC X(01) VALUE '|'.
+           05 EXC-CHANGE-O   PIC -(14)9.
+       FD  REJ-FILE RECORDING MODE F.
+         01  REJ-REC.
+           05 REJ-ID-O       PIC X(5).
+           05 FILLER         PIC X(01) VALUE '|'.
+           05 REJ-DVZ-O      PIC X(3).
+           05 FILLER         PIC X(01) VALUE '|'.
+           05 REJ-STATUS-O   PIC X(2).
+           05 FILLER         PIC X(01) VALUE '|'.
+           05 REJ-REASON-O   PIC X(20).
+       FD  ORP-FILE RECORDING MODE F.
+         01  ORP-REC.
+           05 ORP-ID-O       PIC Z(4)9.
+           05 FILLER         PIC X(01) VALUE '|'.
+           05 ORP-DVZ-O      PIC Z(2)9.
+           05 FILLER         PIC X(01) VALUE '|'.
+           05 ORP-NAME-O     PIC X(30).
+           05 FILLER         PIC X(01) VALUE '|'.
+           05 ORP-BALANCE-O  PIC ZZZ,ZZZ,ZZZ,ZZ9.
+       FD  CHK-FILE RECORDING MODE F.
+         01  CHK-REC.
+           05 CHK-REC-NUM    PIC 9(09).
+           05 CHK-ADJ-REC-NUM PIC 9(09).
+           05 CHK-PID        PIC 9(10).
+           05 CHK-STATUS     PIC X(01).
+           05 CHK-PREV-DVZ   PIC S9(03).
+           05 CHK-DVZ-SUBTOTAL PIC S9(15).
+           05 CHK-GRAND-TOTAL PIC S9(15).
+           05 CHK-FIRST-RECORD-SW PIC X(01).
+       FD  CSV-FILE RECORDING MODE F.
+         01  CSV-REC           PIC X(150).
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
            05 ST-INP         PIC 9(2).
@@ -48,17 +104,103 @@
            05 ST-IDX         PIC 9(2).
               88 IDX-FILE-SUCCESS               VALUE 0 97.
               88 IDX-FILE-NOTFND                VALUE 23.
+              88 IDX-FILE-EOF                    VALUE 10.
            05 ST-OUT         PIC 9(2).
               88 OUT-FILE-SUCCESS               VALUE 0 97.
+           05 ST-ADJ         PIC 9(2).
+              88 ADJ-FILE-EOF                   VALUE 10.
+              88 ADJ-FILE-SUCCESS               VALUE 0 97.
+           05 ST-EXC         PIC 9(2).
+              88 EXC-FILE-SUCCESS               VALUE 0 97.
+           05 ST-REJ         PIC 9(2).
+              88 REJ-FILE-SUCCESS               VALUE 0 97.
+           05 ST-ORP         PIC 9(2).
+              88 ORP-FILE-SUCCESS               VALUE 0 97.
+           05 ST-CHK         PIC 9(2).
+              88 CHK-FILE-SUCCESS               VALUE 0 97.
+           05 ST-CSV         PIC 9(2).
+              88 CSV-FILE-SUCCESS               VALUE 0 97.
 
-           05 TEMP-PID       PIC 9(2).
+           05 TEMP-PID       PIC 9(10).
            05 TEMP-ID        PIC 9(5).
            05 TEMP-DVZ       PIC 9(3).
-           05 TEMP-BALANCE   PIC 9(15).
+           05 TEMP-BALANCE   PIC S9(15).
            05 CHANGE-BLNC    PIC S9(15).
+           05 WS-NEW-BALANCE PIC S9(15).
            05 INT-DATE       PIC 9(7).
            05 GREG-DATE      PIC 9(8).
 
+      *    -- subtotal / grand total break-control working storage
+           05 WS-FIRST-RECORD-SW   PIC X VALUE 'Y'.
+              88 WS-FIRST-RECORD          VALUE 'Y'.
+           05 WS-PREV-DVZ          PIC S9(3) VALUE 0.
+           05 WS-PREV-CURRENCY-SYM PIC X(3).
+           05 WS-DVZ-SUBTOTAL      PIC S9(15) VALUE 0.
+           05 WS-GRAND-TOTAL       PIC S9(15) VALUE 0.
+
+      *    -- currency symbol lookup working storage
+           05 WS-CURRENCY-SYM      PIC X(3).
+           05 WS-CURR-FOUND-SW     PIC X VALUE 'N'.
+              88 WS-CURR-FOUND            VALUE 'Y'.
+
+      *    -- date validation working storage
+           05 WS-DATE-VALID-SW     PIC X VALUE 'Y'.
+              88 WS-DATE-VALID            VALUE 'Y'.
+              88 WS-DATE-INVALID          VALUE 'N'.
+           05 WS-DATE-YEAR         PIC 9(4).
+           05 WS-DATE-DAYNUM       PIC 9(3).
+
+      *    -- orphan account sweep working storage (req 006)
+           05 WS-ORPHAN-SWITCH     PIC X VALUE 'N'.
+              88 WS-ORPHAN-SWEEP-ON       VALUE 'Y'.
+           05 WS-TOUCHED-FOUND-SW  PIC X VALUE 'N'.
+              88 WS-TOUCHED-FOUND         VALUE 'Y'.
+           05 WS-TOUCHED-COUNT     PIC 9(5) VALUE 0.
+           05 WS-TOUCHED-MAX       PIC 9(5) VALUE 2000.
+           05 WS-TOUCHED-TABLE.
+              10 WS-TOUCHED-ENTRY OCCURS 2000 TIMES
+                                  INDEXED BY WS-TCH-IDX.
+                 15 WS-TOUCHED-ID  PIC S9(5).
+                 15 WS-TOUCHED-DVZ PIC S9(3).
+
+      *    -- checkpoint / restart working storage (req 007)
+      *    WS-CHECKPOINT-INTRVL must stay 1: OUT-FILE/CSV-FILE/EXC-
+      *    FILE/REJ-FILE are reopened EXTEND on a restart and every
+      *    record past the checkpoint is reprocessed, so the saved
+      *    checkpoint has to match the true on-disk record count
+      *    exactly or the restart either duplicates or loses rows.
+           05 WS-INP-REC-NUM       PIC 9(9) VALUE 0.
+           05 WS-CHECKPOINT-INTRVL PIC 9(5) VALUE 1.
+           05 WS-RESTART-POINT     PIC 9(9) VALUE 0.
+           05 WS-PARM-RESTART      PIC 9(9) VALUE 0.
+           05 WS-ADJ-REC-NUM       PIC 9(9) VALUE 0.
+           05 WS-ADJ-RESTART-POINT PIC 9(9) VALUE 0.
+
+      *    -- CSV output working storage (req 008)
+           05 WS-CSV-PID            PIC Z(9)9.
+           05 WS-CSV-ID             PIC 9(5).
+           05 WS-CSV-DVZ            PIC X(3).
+           05 WS-CSV-NAME           PIC X(30).
+           05 WS-CSV-DATE           PIC X(8).
+           05 WS-CSV-BAL            PIC -(14)9.
+
+      *    -- multi-batch PARM working storage (req 009)
+           05 WS-PARM-LINE          PIC X(200).
+           05 WS-PARM-TOKEN-COUNT   PIC 9(2) VALUE 0.
+           05 WS-PARM-TOKENS.
+              10 WS-PARM-TOKEN      PIC X(100) OCCURS 10 TIMES
+                                    INDEXED BY WS-PTK-IDX.
+           05 WS-PARM-KEYWORD       PIC X(20).
+           05 WS-PARM-VALUE         PIC X(100).
+           05 WS-INP-DSNAME         PIC X(100) VALUE 'INPFILE'.
+           05 WS-BATCH-COUNT        PIC 9(3) VALUE 0.
+           05 WS-BATCH-TABLE.
+              10 WS-BATCH-ENTRY     PIC X(100) OCCURS 10 TIMES
+                                    INDEXED BY WS-BAT-IDX.
+           05 WS-CUR-BATCH          PIC 9(3) VALUE 0.
+
+           COPY CURRTAB.
+
          01  HEADER-1.
            05  FILLER         PIC X(10) VALUE 'Prosses id'.
            05  FILLER         PIC X(01) VALUE '|'.
@@ -86,53 +228,247 @@
            05  FILLER         PIC X(01) VALUE '|'.
            05  FILLER         PIC X(15) VALUE '---------------'.
 
+         01  SUBTOTAL-LINE.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE '|'.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE '|'.
+           05  SUB-DVZ-O      PIC X(03).
+           05  FILLER         PIC X(01) VALUE '|'.
+           05  FILLER         PIC X(30) VALUE 'SUBTOTAL'.
+           05  FILLER         PIC X(01) VALUE '|'.
+           05  FILLER         PIC X(08) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE '|'.
+           05  SUB-BALANCE-O  PIC -(14)9.
+
+         01  GRANDTOTAL-LINE.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE '|'.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE '|'.
+           05  FILLER         PIC X(03) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE '|'.
+           05  FILLER         PIC X(30) VALUE 'GRAND TOTAL'.
+           05  FILLER         PIC X(01) VALUE '|'.
+           05  FILLER         PIC X(08) VALUE SPACES.
+           05  FILLER         PIC X(01) VALUE '|'.
+           05  GRAND-BALANCE-O PIC -(14)9.
+
+         01  CSV-HEADER-LINE   PIC X(150) VALUE
+             '"PID","ID","DVZ","NAME","DATE","BALANCE"'.
 
       *--------------------
        PROCEDURE DIVISION.
        0000-MAIN.
            MOVE 0 TO TEMP-PID
+           PERFORM H050-PARSE-PARM
+           PERFORM H060-READ-CHECKPOINT
+           PERFORM H065-CHECK-RESTART-CONFLICTS
            PERFORM H100-OPEN-FILES
-           WRITE PRINT-REC FROM HEADER-1.
-           WRITE PRINT-REC FROM HEADER-2.
-           PERFORM H200-READ-NEXT-RECORD UNTIL INP-FILE-EOF
-      *-----------------------------------------------------------------
-           MOVE 1000 TO CHANGE-BLNC
-           MOVE 10001 TO TEMP-ID
-           MOVE 949 TO TEMP-DVZ
-           PERFORM CHANGE-BALANCE
-           MOVE -20 TO CHANGE-BLNC
-           PERFORM CHANGE-BALANCE
-           MOVE 2000 TO CHANGE-BLNC
-           MOVE 10002 TO TEMP-ID
-           MOVE 978 TO TEMP-DVZ
-           PERFORM CHANGE-BALANCE
-      *-----------------------------------------------------------------
+           IF WS-RESTART-POINT = 0
+              WRITE PRINT-REC FROM HEADER-1
+              WRITE PRINT-REC FROM HEADER-2
+              WRITE CSV-REC FROM CSV-HEADER-LINE
+           END-IF
+           PERFORM H700-PROCESS-ALL-BATCHES
+           PERFORM H250-READ-NEXT-ADJUSTMENT UNTIL ADJ-FILE-EOF
+           IF NOT WS-FIRST-RECORD
+              PERFORM H350-WRITE-SUBTOTAL
+           END-IF
+           PERFORM H360-WRITE-GRAND-TOTAL
+           IF WS-ORPHAN-SWEEP-ON
+              PERFORM H300-SWEEP-IDX-FILE
+           END-IF
+           IF WS-BATCH-COUNT = 0
+              PERFORM H510-CLEAR-CHECKPOINT
+           END-IF
            PERFORM H999-PROGRAM-EXIT.
        0000-END. EXIT.
 
+       H050-PARSE-PARM.
+           MOVE SPACES TO WS-PARM-LINE
+           ACCEPT WS-PARM-LINE FROM COMMAND-LINE
+           MOVE 0 TO WS-PARM-TOKEN-COUNT
+           MOVE 1 TO WS-PTK-IDX
+           IF WS-PARM-LINE NOT = SPACES
+              UNSTRING WS-PARM-LINE DELIMITED BY ALL SPACE
+                 INTO WS-PARM-TOKEN(1) WS-PARM-TOKEN(2)
+                      WS-PARM-TOKEN(3) WS-PARM-TOKEN(4)
+                      WS-PARM-TOKEN(5) WS-PARM-TOKEN(6)
+                      WS-PARM-TOKEN(7) WS-PARM-TOKEN(8)
+                      WS-PARM-TOKEN(9) WS-PARM-TOKEN(10)
+                 TALLYING IN WS-PARM-TOKEN-COUNT
+                 ON OVERFLOW
+                    DISPLAY 'PARM HAS MORE THAN 10 TOKENS - '
+                            'EXTRA TOKENS IGNORED'
+                    MOVE 4 TO RETURN-CODE
+              END-UNSTRING
+           END-IF.
+           IF WS-PARM-TOKEN-COUNT > 0
+              PERFORM VARYING WS-PTK-IDX FROM 1 BY 1
+                 UNTIL WS-PTK-IDX > WS-PARM-TOKEN-COUNT
+                 IF WS-PARM-TOKEN(WS-PTK-IDX) NOT = SPACES
+                    PERFORM H055-APPLY-PARM-TOKEN
+                 END-IF
+              END-PERFORM
+           END-IF.
+       H050-END. EXIT.
+
+       H055-APPLY-PARM-TOKEN.
+           MOVE SPACES TO WS-PARM-KEYWORD
+           MOVE SPACES TO WS-PARM-VALUE
+           UNSTRING WS-PARM-TOKEN(WS-PTK-IDX) DELIMITED BY '='
+              INTO WS-PARM-KEYWORD WS-PARM-VALUE
+           END-UNSTRING
+           EVALUATE FUNCTION TRIM(WS-PARM-KEYWORD)
+              WHEN 'ORPHAN'
+                 IF WS-PARM-VALUE(1:1) = 'Y'
+                    MOVE 'Y' TO WS-ORPHAN-SWITCH
+                 END-IF
+              WHEN 'RESTART'
+                 COMPUTE WS-PARM-RESTART =
+                    FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-VALUE))
+              WHEN 'INPFILES'
+                 PERFORM H057-SPLIT-BATCH-LIST
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       H055-END. EXIT.
+
+       H057-SPLIT-BATCH-LIST.
+           MOVE 0 TO WS-BATCH-COUNT
+           MOVE 1 TO WS-BAT-IDX
+           UNSTRING WS-PARM-VALUE DELIMITED BY ','
+              INTO WS-BATCH-ENTRY(1) WS-BATCH-ENTRY(2)
+                   WS-BATCH-ENTRY(3) WS-BATCH-ENTRY(4)
+                   WS-BATCH-ENTRY(5) WS-BATCH-ENTRY(6)
+                   WS-BATCH-ENTRY(7) WS-BATCH-ENTRY(8)
+                   WS-BATCH-ENTRY(9) WS-BATCH-ENTRY(10)
+              TALLYING IN WS-BATCH-COUNT
+              ON OVERFLOW
+                 DISPLAY 'INPFILES HAS MORE THAN 10 ENTRIES - '
+                         'EXTRA BATCHES WILL NOT RUN'
+                 MOVE 4 TO RETURN-CODE
+           END-UNSTRING.
+       H057-END. EXIT.
+
+       H060-READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-POINT
+           IF WS-BATCH-COUNT = 0
+              OPEN INPUT CHK-FILE
+              IF CHK-FILE-SUCCESS
+                 READ CHK-FILE
+                 IF CHK-FILE-SUCCESS AND CHK-STATUS = 'R'
+                    MOVE CHK-REC-NUM        TO WS-RESTART-POINT
+                    MOVE CHK-ADJ-REC-NUM    TO WS-ADJ-RESTART-POINT
+                    MOVE CHK-PID            TO TEMP-PID
+                    MOVE CHK-PREV-DVZ       TO WS-PREV-DVZ
+                    MOVE CHK-DVZ-SUBTOTAL   TO WS-DVZ-SUBTOTAL
+                    MOVE CHK-GRAND-TOTAL    TO WS-GRAND-TOTAL
+                    MOVE CHK-FIRST-RECORD-SW TO WS-FIRST-RECORD-SW
+                 END-IF
+                 CLOSE CHK-FILE
+              END-IF
+              IF WS-PARM-RESTART > 0
+                 MOVE WS-PARM-RESTART TO WS-RESTART-POINT
+              END-IF
+           END-IF.
+       H060-END. EXIT.
+
+       H065-CHECK-RESTART-CONFLICTS.
+           IF WS-RESTART-POINT > 0 AND WS-ORPHAN-SWEEP-ON
+              DISPLAY 'ORPHAN=Y CANNOT BE COMBINED WITH A CHECKPOINT '
+                      'RESTART - ACCOUNTS TOUCHED BEFORE THE RESTART '
+                      'POINT WOULD FALSELY SHOW AS ORPHANS'
+              MOVE 8 TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H065-END. EXIT.
+
        H100-OPEN-FILES.
-           OPEN INPUT  INP-FILE.
            OPEN I-O    IDX-FILE.
-           OPEN OUTPUT OUT-FILE.
+           IF WS-RESTART-POINT > 0
+              OPEN EXTEND OUT-FILE
+              OPEN EXTEND CSV-FILE
+           ELSE
+              OPEN OUTPUT OUT-FILE
+              OPEN OUTPUT CSV-FILE
+           END-IF.
+           OPEN INPUT  ADJ-FILE.
+           IF WS-RESTART-POINT > 0
+              OPEN EXTEND EXC-FILE
+              OPEN EXTEND REJ-FILE
+           ELSE
+              OPEN OUTPUT EXC-FILE
+              OPEN OUTPUT REJ-FILE
+           END-IF.
+           IF WS-ORPHAN-SWEEP-ON
+              OPEN OUTPUT ORP-FILE
+           END-IF.
            IF NOT IDX-FILE-SUCCESS
            DISPLAY 'UNABLE TO OPEN IDXFILE: ' ST-IDX
            MOVE ST-IDX TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
 
-           IF NOT INP-FILE-SUCCESS
-           DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-INP
-           MOVE ST-INP TO RETURN-CODE
-           PERFORM H999-PROGRAM-EXIT
-           END-IF.
-
            IF NOT OUT-FILE-SUCCESS
            DISPLAY 'UNABLE TO OPEN OUTFILE: ' ST-OUT
            MOVE ST-OUT TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+
+           IF NOT ADJ-FILE-SUCCESS
+           DISPLAY 'UNABLE TO OPEN ADJFILE: ' ST-ADJ
+           MOVE ST-ADJ TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           IF NOT EXC-FILE-SUCCESS
+           DISPLAY 'UNABLE TO OPEN EXCFILE: ' ST-EXC
+           MOVE ST-EXC TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           IF NOT REJ-FILE-SUCCESS
+           DISPLAY 'UNABLE TO OPEN REJFILE: ' ST-REJ
+           MOVE ST-REJ TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           IF NOT CSV-FILE-SUCCESS
+           DISPLAY 'UNABLE TO OPEN CSVFILE: ' ST-CSV
+           MOVE ST-CSV TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
        H100-END. EXIT.
 
+       H110-OPEN-BATCH-FILE.
+           MOVE 0 TO WS-INP-REC-NUM
+           OPEN INPUT INP-FILE
+           IF NOT INP-FILE-SUCCESS
+           DISPLAY 'UNABLE TO OPEN INPFILE: ' WS-INP-DSNAME
+                   ' STATUS: ' ST-INP
+           MOVE ST-INP TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H110-END. EXIT.
+
+       H700-PROCESS-ALL-BATCHES.
+           IF WS-BATCH-COUNT = 0
+              PERFORM H110-OPEN-BATCH-FILE
+              PERFORM H200-READ-NEXT-RECORD UNTIL INP-FILE-EOF
+              CLOSE INP-FILE
+           ELSE
+              PERFORM VARYING WS-CUR-BATCH FROM 1 BY 1
+                 UNTIL WS-CUR-BATCH > WS-BATCH-COUNT
+                 MOVE WS-BATCH-ENTRY(WS-CUR-BATCH) TO WS-INP-DSNAME
+                 PERFORM H110-OPEN-BATCH-FILE
+                 PERFORM H200-READ-NEXT-RECORD UNTIL INP-FILE-EOF
+                 CLOSE INP-FILE
+              END-PERFORM
+           END-IF.
+       H700-END. EXIT.
+
        H200-READ-NEXT-RECORD.
            READ INP-FILE.
            IF (NOT INP-FILE-SUCCESS) AND (INP-FILE-NOTFND)
@@ -141,59 +477,324 @@
            PERFORM H999-PROGRAM-EXIT
            END-IF.
            IF (NOT INP-FILE-EOF)
+           ADD 1 TO WS-INP-REC-NUM
+           IF WS-INP-REC-NUM > WS-RESTART-POINT
            COMPUTE IDX-ID = FUNCTION NUMVAL (REC-ID)
            COMPUTE IDX-DVZ = FUNCTION NUMVAL (REC-DVZ)
            READ IDX-FILE KEY IDX-KEY
              INVALID KEY PERFORM WRNG-RECORD
              NOT INVALID KEY PERFORM WRITE-RECORD
+           END-READ
+           END-IF
+           IF WS-BATCH-COUNT = 0
+              AND FUNCTION MOD(WS-INP-REC-NUM, WS-CHECKPOINT-INTRVL) = 0
+              PERFORM H500-WRITE-CHECKPOINT
+           END-IF
            END-IF.
        H200-END. EXIT.
 
+       H250-READ-NEXT-ADJUSTMENT.
+           READ ADJ-FILE.
+           IF (NOT ADJ-FILE-SUCCESS) AND (NOT ADJ-FILE-EOF)
+           DISPLAY 'UNABLE TO READ ADJFILE: ' ST-ADJ
+           MOVE ST-ADJ TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (NOT ADJ-FILE-EOF)
+           ADD 1 TO WS-ADJ-REC-NUM
+           IF WS-ADJ-REC-NUM > WS-ADJ-RESTART-POINT
+           COMPUTE TEMP-ID = FUNCTION NUMVAL (ADJ-ID)
+           COMPUTE TEMP-DVZ = FUNCTION NUMVAL (ADJ-DVZ)
+           COMPUTE CHANGE-BLNC = FUNCTION NUMVAL (ADJ-BLNC)
+           PERFORM CHANGE-BALANCE
+           END-IF
+           IF WS-BATCH-COUNT = 0
+              AND FUNCTION MOD(WS-ADJ-REC-NUM, WS-CHECKPOINT-INTRVL) = 0
+              PERFORM H500-WRITE-CHECKPOINT
+           END-IF
+           END-IF.
+       H250-END. EXIT.
+
        CHANGE-BALANCE.
            MOVE TEMP-ID TO IDX-ID
            MOVE TEMP-DVZ TO IDX-DVZ
            READ IDX-FILE KEY IDX-KEY
-             INVALID KEY PERFORM WRNG-RECORD
+             INVALID KEY PERFORM ADJ-WRNG-RECORD
              NOT INVALID KEY PERFORM ADD-BALANCE.
        CHANGE-END. EXIT.
 
        ADD-BALANCE.
            COMPUTE TEMP-BALANCE = IDX-BALANCE
-           COMPUTE IDX-BALANCE = TEMP-BALANCE + CHANGE-BLNC
-           REWRITE IDX-REC
-           PERFORM WRITE-RECORD.
+           COMPUTE WS-NEW-BALANCE = TEMP-BALANCE + CHANGE-BLNC
+           IF WS-NEW-BALANCE < 0
+              PERFORM H420-WRITE-EXCEPTION
+           ELSE
+              MOVE WS-NEW-BALANCE TO IDX-BALANCE
+              REWRITE IDX-REC
+              PERFORM WRITE-RECORD
+           END-IF.
        ADD-END. EXIT.
 
+       H420-WRITE-EXCEPTION.
+           MOVE IDX-ID        TO EXC-ID-O
+           MOVE IDX-DVZ       TO EXC-DVZ-O
+           MOVE TEMP-BALANCE  TO EXC-OLD-BAL-O
+           MOVE CHANGE-BLNC   TO EXC-CHANGE-O
+           WRITE EXC-REC.
+       H420-END. EXIT.
+
        DATE-CONVERT.
-           COMPUTE INT-DATE = FUNCTION INTEGER-OF-DAY(IDX-DATE)
-           COMPUTE GREG-DATE = FUNCTION DATE-OF-INTEGER(INT-DATE).
+           PERFORM H450-VALIDATE-DATE
+           IF WS-DATE-VALID
+              COMPUTE INT-DATE = FUNCTION INTEGER-OF-DAY(IDX-DATE)
+              COMPUTE GREG-DATE = FUNCTION DATE-OF-INTEGER(INT-DATE)
+           ELSE
+              DISPLAY 'INVALID DATE FOR ACCOUNT: ' IDX-ID
+              MOVE IDX-ID         TO REJ-ID-O
+              MOVE IDX-DVZ        TO REJ-DVZ-O
+              MOVE '00'           TO REJ-STATUS-O
+              MOVE 'INVALID DATE' TO REJ-REASON-O
+              WRITE REJ-REC
+           END-IF.
        DATE-END. EXIT.
 
+       H450-VALIDATE-DATE.
+           SET WS-DATE-VALID TO TRUE
+           IF IDX-DATE NOT > 0
+              SET WS-DATE-INVALID TO TRUE
+           ELSE
+              COMPUTE WS-DATE-YEAR = IDX-DATE / 1000
+              COMPUTE WS-DATE-DAYNUM = FUNCTION MOD(IDX-DATE, 1000)
+              IF WS-DATE-YEAR < 1600 OR WS-DATE-YEAR > 9999
+                 SET WS-DATE-INVALID TO TRUE
+              END-IF
+              IF WS-DATE-DAYNUM < 1 OR WS-DATE-DAYNUM > 366
+                 SET WS-DATE-INVALID TO TRUE
+              END-IF
+              IF WS-DATE-DAYNUM = 366
+                 IF NOT (FUNCTION MOD(WS-DATE-YEAR, 4) = 0
+                    AND (FUNCTION MOD(WS-DATE-YEAR, 100) NOT = 0
+                         OR FUNCTION MOD(WS-DATE-YEAR, 400) = 0))
+                    SET WS-DATE-INVALID TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+       H450-END. EXIT.
+
        WRNG-RECORD.
-               DISPLAY "record undefined: " REC-ID.
+               DISPLAY "record undefined: " REC-ID
+               MOVE REC-ID      TO REJ-ID-O
+               MOVE REC-DVZ     TO REJ-DVZ-O
+               MOVE ST-IDX      TO REJ-STATUS-O
+               MOVE 'NOT FOUND' TO REJ-REASON-O
+               WRITE REJ-REC.
        WRNG-END. EXIT.
 
+       ADJ-WRNG-RECORD.
+               DISPLAY "adjustment account undefined: " TEMP-ID
+               MOVE TEMP-ID         TO REJ-ID-O
+               MOVE TEMP-DVZ        TO REJ-DVZ-O
+               MOVE ST-IDX          TO REJ-STATUS-O
+               MOVE 'ADJ NOT FOUND' TO REJ-REASON-O
+               WRITE REJ-REC.
+       ADJ-WRNG-END. EXIT.
+
+       H150-MARK-TOUCHED.
+           MOVE 'N' TO WS-TOUCHED-FOUND-SW
+           PERFORM VARYING WS-TCH-IDX FROM 1 BY 1
+              UNTIL WS-TCH-IDX > WS-TOUCHED-COUNT
+              IF IDX-ID = WS-TOUCHED-ID(WS-TCH-IDX)
+                 AND IDX-DVZ = WS-TOUCHED-DVZ(WS-TCH-IDX)
+                 MOVE 'Y' TO WS-TOUCHED-FOUND-SW
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF NOT WS-TOUCHED-FOUND
+              IF WS-TOUCHED-COUNT < WS-TOUCHED-MAX
+                 ADD 1 TO WS-TOUCHED-COUNT
+                 MOVE IDX-ID  TO WS-TOUCHED-ID(WS-TOUCHED-COUNT)
+                 MOVE IDX-DVZ TO WS-TOUCHED-DVZ(WS-TOUCHED-COUNT)
+              ELSE
+                 DISPLAY 'WS-TOUCHED-TABLE FULL AT ' WS-TOUCHED-MAX
+                         ' - ORPHAN SWEEP MAY REPORT FALSE POSITIVES'
+                 MOVE 4 TO RETURN-CODE
+              END-IF
+           END-IF.
+       H150-END. EXIT.
+
+       H300-SWEEP-IDX-FILE.
+           MOVE LOW-VALUES TO IDX-KEY
+           START IDX-FILE KEY IS NOT LESS THAN IDX-KEY
+           IF IDX-FILE-SUCCESS
+              PERFORM H310-SWEEP-NEXT UNTIL IDX-FILE-EOF
+           END-IF.
+       H300-END. EXIT.
+
+       H310-SWEEP-NEXT.
+           READ IDX-FILE NEXT RECORD.
+           IF IDX-FILE-SUCCESS
+              PERFORM H320-CHECK-TOUCHED
+           ELSE
+              IF NOT IDX-FILE-EOF
+                 DISPLAY 'UNABLE TO SWEEP IDXFILE: ' ST-IDX
+                 MOVE ST-IDX TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+           END-IF.
+       H310-END. EXIT.
+
+       H320-CHECK-TOUCHED.
+           MOVE 'N' TO WS-TOUCHED-FOUND-SW
+           PERFORM VARYING WS-TCH-IDX FROM 1 BY 1
+              UNTIL WS-TCH-IDX > WS-TOUCHED-COUNT
+              IF IDX-ID = WS-TOUCHED-ID(WS-TCH-IDX)
+                 AND IDX-DVZ = WS-TOUCHED-DVZ(WS-TCH-IDX)
+                 MOVE 'Y' TO WS-TOUCHED-FOUND-SW
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF NOT WS-TOUCHED-FOUND
+              PERFORM H330-WRITE-ORPHAN
+           END-IF.
+       H320-END. EXIT.
+
+       H330-WRITE-ORPHAN.
+           MOVE IDX-ID      TO ORP-ID-O
+           MOVE IDX-DVZ     TO ORP-DVZ-O
+           MOVE IDX-NAME    TO ORP-NAME-O
+           MOVE IDX-BALANCE TO ORP-BALANCE-O
+           WRITE ORP-REC.
+       H330-END. EXIT.
+
+       H500-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHK-FILE
+           MOVE WS-INP-REC-NUM     TO CHK-REC-NUM
+           MOVE WS-ADJ-REC-NUM     TO CHK-ADJ-REC-NUM
+           MOVE TEMP-PID           TO CHK-PID
+           MOVE WS-PREV-DVZ        TO CHK-PREV-DVZ
+           MOVE WS-DVZ-SUBTOTAL    TO CHK-DVZ-SUBTOTAL
+           MOVE WS-GRAND-TOTAL     TO CHK-GRAND-TOTAL
+           MOVE WS-FIRST-RECORD-SW TO CHK-FIRST-RECORD-SW
+           MOVE 'R'            TO CHK-STATUS
+           WRITE CHK-REC
+           CLOSE CHK-FILE.
+       H500-END. EXIT.
+
+       H510-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHK-FILE
+           MOVE WS-INP-REC-NUM     TO CHK-REC-NUM
+           MOVE WS-ADJ-REC-NUM     TO CHK-ADJ-REC-NUM
+           MOVE TEMP-PID           TO CHK-PID
+           MOVE WS-PREV-DVZ        TO CHK-PREV-DVZ
+           MOVE WS-DVZ-SUBTOTAL    TO CHK-DVZ-SUBTOTAL
+           MOVE WS-GRAND-TOTAL     TO CHK-GRAND-TOTAL
+           MOVE WS-FIRST-RECORD-SW TO CHK-FIRST-RECORD-SW
+           MOVE 'C'            TO CHK-STATUS
+           WRITE CHK-REC
+           CLOSE CHK-FILE.
+       H510-END. EXIT.
+
+       H400-LOOKUP-CURRENCY.
+           MOVE 'N' TO WS-CURR-FOUND-SW
+           PERFORM VARYING WS-CURR-IX FROM 1 BY 1
+              UNTIL WS-CURR-IX > WS-CURRENCY-TABLE-SIZE
+              IF IDX-DVZ = WS-CURR-CODE(WS-CURR-IX)
+                 MOVE WS-CURR-SYM(WS-CURR-IX) TO WS-CURRENCY-SYM
+                 MOVE 'Y' TO WS-CURR-FOUND-SW
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF NOT WS-CURR-FOUND
+              MOVE IDX-DVZ TO WS-CURRENCY-SYM
+           END-IF.
+       H400-END. EXIT.
+
+       H350-WRITE-SUBTOTAL.
+           MOVE WS-PREV-CURRENCY-SYM TO SUB-DVZ-O
+           MOVE WS-DVZ-SUBTOTAL TO SUB-BALANCE-O
+           WRITE PRINT-REC FROM SUBTOTAL-LINE
+           MOVE 0 TO WS-DVZ-SUBTOTAL.
+       H350-END. EXIT.
+
+       H360-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO GRAND-BALANCE-O
+           WRITE PRINT-REC FROM GRANDTOTAL-LINE.
+       H360-END. EXIT.
+
        WRITE-RECORD.
            PERFORM DATE-CONVERT.
+           PERFORM H400-LOOKUP-CURRENCY.
+           IF WS-ORPHAN-SWEEP-ON
+              PERFORM H150-MARK-TOUCHED
+           END-IF.
+           IF (NOT WS-FIRST-RECORD) AND (IDX-DVZ NOT = WS-PREV-DVZ)
+              PERFORM H350-WRITE-SUBTOTAL
+           END-IF.
+           MOVE 'N' TO WS-FIRST-RECORD-SW.
+           MOVE IDX-DVZ TO WS-PREV-DVZ.
+           MOVE WS-CURRENCY-SYM TO WS-PREV-CURRENCY-SYM.
+           ADD IDX-BALANCE TO WS-DVZ-SUBTOTAL.
+           ADD IDX-BALANCE TO WS-GRAND-TOTAL.
            COMPUTE TEMP-PID = TEMP-PID + 1
            MOVE TEMP-PID     TO  REC-PID-O.
            MOVE '|'          TO PRINT-REC(11:1).
            MOVE IDX-ID       TO  REC-ID-O.
            MOVE '|'          TO PRINT-REC(17:1).
-           MOVE IDX-DVZ      TO  REC-DVZ-O.
+           MOVE WS-CURRENCY-SYM TO REC-DVZ-O.
            MOVE '|'          TO PRINT-REC(21:1).
            MOVE IDX-NAME     TO  REC-NAME-O.
            MOVE '|'          TO PRINT-REC(52:1).
-           MOVE GREG-DATE    TO  REC-DATE-O.
+           IF WS-DATE-VALID
+              MOVE GREG-DATE TO REC-DATE-O
+           ELSE
+              MOVE 'INVALID ' TO REC-DATE-O
+           END-IF.
            MOVE '|'          TO PRINT-REC(61:1).
            MOVE IDX-BALANCE  TO  REC-BALANCE-O.
            WRITE PRINT-REC.
+           PERFORM H600-WRITE-CSV-RECORD.
        WRITE-END. EXIT.
 
+       H600-WRITE-CSV-RECORD.
+           MOVE TEMP-PID        TO WS-CSV-PID
+           MOVE IDX-ID          TO WS-CSV-ID
+           MOVE WS-CURRENCY-SYM TO WS-CSV-DVZ
+           MOVE IDX-NAME        TO WS-CSV-NAME
+           IF WS-DATE-VALID
+              MOVE GREG-DATE    TO WS-CSV-DATE
+           ELSE
+              MOVE 'INVALID '   TO WS-CSV-DATE
+           END-IF
+           MOVE IDX-BALANCE     TO WS-CSV-BAL
+           MOVE SPACES TO CSV-REC
+           STRING
+              '"'                        DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CSV-PID)  DELIMITED BY SIZE
+              '","'                      DELIMITED BY SIZE
+              WS-CSV-ID                  DELIMITED BY SIZE
+              '","'                      DELIMITED BY SIZE
+              WS-CSV-DVZ                 DELIMITED BY SIZE
+              '","'                      DELIMITED BY SIZE
+              WS-CSV-NAME                DELIMITED BY SIZE
+              '","'                      DELIMITED BY SIZE
+              WS-CSV-DATE                DELIMITED BY SIZE
+              '",'                       DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CSV-BAL)  DELIMITED BY SIZE
+              INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC.
+       H600-END. EXIT.
+
        H999-PROGRAM-EXIT.
-           CLOSE INP-FILE.
            CLOSE IDX-FILE.
            CLOSE OUT-FILE.
+           CLOSE ADJ-FILE.
+           CLOSE EXC-FILE.
+           CLOSE REJ-FILE.
+           CLOSE CSV-FILE.
+           IF WS-ORPHAN-SWEEP-ON
+              CLOSE ORP-FILE
+           END-IF.
            GOBACK.
        H999-EXIT.
 
